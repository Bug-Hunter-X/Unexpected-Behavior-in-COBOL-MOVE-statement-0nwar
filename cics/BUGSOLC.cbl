@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLC.
+
+      *****************************************************************
+      * BUGSOLC - ONLINE MOVE-TEST WORKBENCH (CICS PSEUDO-CONVERSATION)*
+      *                                                                *
+      * Lets an operator key a candidate source value and source/     *
+      * target field lengths into map BUGSOLS (mapset BUGSOLM),       *
+      * submit, and immediately see the value that would result from  *
+      * MOVE-ing that source into a field of the target length, plus  *
+      * a truncation/padding warning - so a proposed copybook length  *
+      * change can be validated before a programmer touches BUGSOL.   *
+      *                                                                *
+      * NOTE: this program uses EXEC CICS commands, a vendor           *
+      * extension GnuCOBOL's -std=ibm syntax check cannot translate    *
+      * without the CICS command-language preprocessor, so it is not  *
+      * part of the plain "cobc -fsyntax-only" gate used for the      *
+      * batch programs in this shop. It has been desk-checked against *
+      * BUGSOLM.bms and BUGSOLMS.cpy instead.                          *
+      *****************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY WSMOVAR REPLACING ==MOVE-AREA-NAME== BY ==WS-AREA-1==
+               ==MOVE-AREA-LEN== BY ==100==.
+           COPY WSMOVAR REPLACING ==MOVE-AREA-NAME== BY ==WS-AREA-2==
+               ==MOVE-AREA-LEN== BY ==80==.
+
+       01  WS-LENGTH-CHECK-FIELDS.
+           05  WS-SOURCE-LEN             PIC 9(4).
+           05  WS-TARGET-LEN             PIC 9(4).
+           05  WS-CHARS-LOST             PIC 9(4).
+
+       01  WS-WARNING-TEXT                PIC X(57) VALUE SPACES.
+       01  WS-MESSAGE-TEXT                PIC X(79) VALUE SPACES.
+       01  WS-RESP                        PIC S9(8) COMP.
+
+           COPY DFHAID.
+           COPY BUGSOLMS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           EXEC CICS HANDLE AID
+               PF3(9000-END-TRANSACTION)
+               CLEAR(9000-END-TRANSACTION)
+           END-EXEC.
+           EXEC CICS RECEIVE MAP("BUGSOLS") MAPSET("BUGSOLM")
+               INTO(BUGSOLSI)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM 2000-PROCESS-INPUT
+           ELSE
+               INITIALIZE BUGSOLSI
+               MOVE SPACES TO WS-AREA-2
+               MOVE "PLEASE ENTER A SOURCE VALUE AND LENGTHS"
+                   TO WS-MESSAGE-TEXT
+           END-IF.
+           PERFORM 8000-SEND-RESPONSE.
+           EXEC CICS RETURN
+               TRANSID("BUGS")
+           END-EXEC.
+
+       2000-PROCESS-INPUT.
+           MOVE SRCVALLI TO WS-AREA-1.
+           MOVE SRCLENLI TO WS-SOURCE-LEN.
+           MOVE TGTLENLI TO WS-TARGET-LEN.
+           MOVE SPACES TO WS-AREA-2.
+           MOVE SPACES TO WS-WARNING-TEXT.
+           MOVE "MOVE SIMULATED - NO WARNINGS" TO WS-MESSAGE-TEXT.
+           IF WS-SOURCE-LEN = ZERO OR WS-TARGET-LEN = ZERO
+               MOVE "SOURCE AND TARGET LENGTHS MUST BE > 0"
+                   TO WS-MESSAGE-TEXT
+           ELSE
+               IF WS-SOURCE-LEN > LENGTH OF WS-AREA-1
+                   OR WS-TARGET-LEN > LENGTH OF WS-AREA-2
+                   MOVE "SOURCE/TARGET LENGTH EXCEEDS FIELD SIZE"
+                       TO WS-MESSAGE-TEXT
+               ELSE
+                   PERFORM 2100-SIMULATE-MOVE
+               END-IF
+           END-IF.
+
+       2100-SIMULATE-MOVE.
+           IF WS-TARGET-LEN >= WS-SOURCE-LEN
+               MOVE WS-AREA-1(1:WS-SOURCE-LEN)
+                   TO WS-AREA-2(1:WS-SOURCE-LEN)
+               MOVE ZERO TO WS-CHARS-LOST
+           ELSE
+               MOVE WS-AREA-1(1:WS-TARGET-LEN)
+                   TO WS-AREA-2(1:WS-TARGET-LEN)
+               COMPUTE WS-CHARS-LOST =
+                   WS-SOURCE-LEN - WS-TARGET-LEN
+           END-IF.
+           IF WS-SOURCE-LEN NOT = WS-TARGET-LEN
+               STRING "LENGTH MISMATCH - SRC=" DELIMITED BY SIZE
+                   WS-SOURCE-LEN DELIMITED BY SIZE
+                   " TGT=" DELIMITED BY SIZE
+                   WS-TARGET-LEN DELIMITED BY SIZE
+                   " LOST=" DELIMITED BY SIZE
+                   WS-CHARS-LOST DELIMITED BY SIZE
+                   INTO WS-WARNING-TEXT
+               MOVE "*** TRUNCATION/PADDING WARNING - SEE BELOW ***"
+                   TO WS-MESSAGE-TEXT
+           END-IF.
+
+       8000-SEND-RESPONSE.
+           MOVE SRCVALLI TO SRCVALLO.
+           MOVE SRCLENLI TO SRCLENLO.
+           MOVE TGTLENLI TO TGTLENLO.
+           MOVE WS-AREA-2 TO RESVALLO.
+           MOVE WS-WARNING-TEXT TO WARNLO.
+           MOVE WS-MESSAGE-TEXT TO MSGLO.
+           EXEC CICS SEND MAP("BUGSOLS") MAPSET("BUGSOLM")
+               FROM(BUGSOLSO) ERASE
+           END-EXEC.
+
+       9000-END-TRANSACTION.
+           EXEC CICS SEND TEXT
+               FROM("BUGSOL WORKBENCH ENDED")
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
