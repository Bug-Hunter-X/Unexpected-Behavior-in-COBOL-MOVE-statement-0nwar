@@ -0,0 +1,50 @@
+      *****************************************************************
+      * BUGSOLMS - SYMBOLIC MAP FOR MAPSET BUGSOLM, MAP BUGSOLS       *
+      *            (AS GENERATED BY THE BMS ASSEMBLY OF BUGSOLM.bms)  *
+      *****************************************************************
+       01  BUGSOLSI.
+           02  FILLER                    PIC X(12).
+           02  SRCVALLL                  PIC S9(4) COMP.
+           02  SRCVALLF                  PIC X.
+           02  FILLER REDEFINES SRCVALLF.
+               03  SRCVALLA              PIC X.
+           02  SRCVALLI                  PIC X(100).
+           02  SRCLENLL                  PIC S9(4) COMP.
+           02  SRCLENLF                  PIC X.
+           02  FILLER REDEFINES SRCLENLF.
+               03  SRCLENLA              PIC X.
+           02  SRCLENLI                  PIC X(4).
+           02  TGTLENLL                  PIC S9(4) COMP.
+           02  TGTLENLF                  PIC X.
+           02  FILLER REDEFINES TGTLENLF.
+               03  TGTLENLA              PIC X.
+           02  TGTLENLI                  PIC X(4).
+           02  RESVALLL                  PIC S9(4) COMP.
+           02  RESVALLF                  PIC X.
+           02  FILLER REDEFINES RESVALLF.
+               03  RESVALLA              PIC X.
+           02  RESVALLI                  PIC X(100).
+           02  WARNLL                    PIC S9(4) COMP.
+           02  WARNLF                    PIC X.
+           02  FILLER REDEFINES WARNLF.
+               03  WARNLA                PIC X.
+           02  WARNLI                    PIC X(57).
+           02  MSGLL                     PIC S9(4) COMP.
+           02  MSGLF                     PIC X.
+           02  FILLER REDEFINES MSGLF.
+               03  MSGLA                 PIC X.
+           02  MSGLI                     PIC X(79).
+
+       01  BUGSOLSO REDEFINES BUGSOLSI.
+           02  FILLER                    PIC X(15).
+           02  SRCVALLO                  PIC X(100).
+           02  FILLER                    PIC X(3).
+           02  SRCLENLO                  PIC X(4).
+           02  FILLER                    PIC X(3).
+           02  TGTLENLO                  PIC X(4).
+           02  FILLER                    PIC X(3).
+           02  RESVALLO                  PIC X(100).
+           02  FILLER                    PIC X(3).
+           02  WARNLO                    PIC X(57).
+           02  FILLER                    PIC X(3).
+           02  MSGLO                     PIC X(79).
