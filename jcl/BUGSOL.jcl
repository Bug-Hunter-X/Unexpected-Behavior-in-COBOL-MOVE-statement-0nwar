@@ -0,0 +1,55 @@
+//BUGSOL   JOB (ACCTNO),'MOVE TEST UTIL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*----------------------------------------------------------------*
+//* BUGSOL - COMPILE/LINK AND RUN THE MOVE-STATEMENT COPY UTILITY  *
+//*                                                                *
+//* STEP COMPILE : COMPILES AND LINK-EDITS BUGSOL INTO THE SHOP    *
+//*                LOAD LIBRARY USING THE STANDARD COBOL PROC.     *
+//* STEP RUN     : EXECUTES THE LOAD MODULE AGAINST THE REAL       *
+//*                DD-NAMED INPUT/OUTPUT DATASETS. ONLY RUNS IF    *
+//*                THE COMPILE/LINK STEP CONDITION CODE IS LOW     *
+//*                ENOUGH TO INDICATE A CLEAN COMPILE.             *
+//*----------------------------------------------------------------*
+//COMPILE  EXEC IGYWCL
+//COBOL.SYSIN  DD DSN=&SYSUID..BUGSOL.SRCLIB(BUGSOL),DISP=SHR
+//COBOL.SYSLIB DD DSN=&SYSUID..BUGSOL.COPYLIB,DISP=SHR
+//LKED.SYSLMOD DD DSN=&SYSUID..BUGSOL.LOADLIB(BUGSOL),DISP=SHR
+//*
+//* SEED    : ENSURES RESTARTF EXISTS BEFORE THE RUN STEP OPENS IT   *
+//*           I-O. DISP=MOD ON A DATASET THAT IS NOT YET CATALOGED   *
+//*           IS TREATED AS DISP=NEW BY THE SYSTEM, SO THE FIRST     *
+//*           SUBMISSION OF THIS JOB ALLOCATES AN EMPTY RESTARTF;    *
+//*           EVERY SUBSEQUENT NIGHTLY SUBMISSION FINDS THE DATASET  *
+//*           ALREADY CATALOGED, IEFBR14 DOES NO I/O, AND THE PRIOR  *
+//*           CHECKPOINT RECORD IS LEFT UNTOUCHED. THIS STEP MUST    *
+//*           NEVER USE DISP=NEW - THAT WOULD FAIL WITH A DUPLICATE  *
+//*           DATASET ABEND ON EVERY RUN AFTER THE FIRST.            *
+//SEED     EXEC PGM=IEFBR14,COND=(4,GT,COMPILE.LKED)
+//RESTARTF DD DSN=&SYSUID..BUGSOL.RESTARTF,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=56,BLKSIZE=0)
+//*
+//* RUN     : PARM='NODEBUG' SUPPRESSES THE PER-RECORD DISPLAY OF     *
+//*           WS-AREA-2 AND THE OTHER PER-RECORD DIAGNOSTIC DISPLAYS  *
+//*           SO THIS NIGHTLY, HIGH-VOLUME SUBMISSION ISN'T SLOWED BY *
+//*           CONSOLE I/O FOR EVERY RECORD. OMIT THE PARM (OR PASS    *
+//*           ANY OTHER VALUE) TO GET THE PER-RECORD DISPLAYS BACK    *
+//*           FOR AD HOC/REGRESSION RUNS AGAINST SMALL INPUT FILES.   *
+//RUN      EXEC PGM=BUGSOL,COND=(4,GT,COMPILE.LKED),PARM='NODEBUG'
+//STEPLIB  DD DSN=&SYSUID..BUGSOL.LOADLIB,DISP=SHR
+//SRCVALS  DD DSN=&SYSUID..BUGSOL.SRCVALS,DISP=SHR
+//AUDITOUT DD DSN=&SYSUID..BUGSOL.AUDITOUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=280,BLKSIZE=0)
+//RESTARTF DD DSN=&SYSUID..BUGSOL.RESTARTF,DISP=SHR
+//EXPECTED DD DSN=&SYSUID..BUGSOL.EXPECTED,DISP=SHR,
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//WARNRPT  DD DSN=&SYSUID..BUGSOL.WARNRPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(2,2),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
