@@ -1,12 +1,523 @@
-01  WS-AREA-1 PIC X(100). 
-01  WS-AREA-2 PIC X(100). 
-
-PROCEDURE DIVISION. 
-  MOVE "Hello" TO WS-AREA-1. 
-  MOVE WS-AREA-1 TO WS-AREA-2. 
-  DISPLAY WS-AREA-2. 
-  STOP RUN. 
-
-* Added explicit size checks and handling of potential data mismatches.
-* Used the INSPECT statement for better data validation.
-* Included comments for clarity and maintainability.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOL.
+
+      *****************************************************************
+      * BUGSOL - MOVE-STATEMENT TRUNCATION/PADDING DEMONSTRATION      *
+      *                                                                *
+      * Reads one source value per test case from SRCVALS, copies it  *
+      * into WS-AREA-2, and reports whenever the defined lengths of   *
+      * the source and target areas differ, since COBOL's MOVE will   *
+      * otherwise silently truncate or space-pad. WS-AREA-1 (source)  *
+      * is deliberately declared longer than WS-AREA-2/EXPECTED-      *
+      * RECORD (target) via WSMOVAR's length REPLACING parameter, so  *
+      * this run genuinely exercises the truncation path rather than  *
+      * just DISPLAY-ing a count that can never move off zero. Uses   *
+      * INSPECT TALLYING against WS-AREA-2 so trailing-space padding, *
+      * leading LOW-VALUES, and all-LOW-VALUES fields can be told     *
+      * apart from genuine moved data.                                *
+      *                                                                *
+      * Per-record diagnostic DISPLAYs (length-mismatch warnings,     *
+      * INSPECT counts, reconciliation mismatches) are gated behind   *
+      * WS-DEBUG-DISPLAY-SW so a high-volume run isn't slowed by      *
+      * console I/O for every record; the audit trail and WARNRPT     *
+      * dataset still capture the same information unconditionally.  *
+      * Once-per-run summaries always display. The switch defaults   *
+      * to "Y" so ad hoc/regression runs get the displays out of the *
+      * box; pass PARM='NODEBUG' on the RUN step to turn them off    *
+      * for a large nightly batch stream.                             *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SRCVALS-FILE ASSIGN TO "SRCVALS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SRCVALS-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT WARNING-FILE ASSIGN TO "WARNRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-WARNING-STATUS.
+
+           SELECT EXPECTED-FILE ASSIGN TO "EXPECTED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXPECTED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SRCVALS-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 100 CHARACTERS.
+       01  SRCVALS-RECORD                PIC X(100).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 280 CHARACTERS.
+           COPY AUDITREC REPLACING ==AUD-TARGET-LEN== BY ==80==.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 56 CHARACTERS.
+           COPY RESTARTC.
+
+       FD  WARNING-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY WARNREC.
+
+       FD  EXPECTED-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY WSMOVAR REPLACING ==MOVE-AREA-NAME== BY
+               ==EXPECTED-RECORD== ==MOVE-AREA-LEN== BY ==80==.
+
+       WORKING-STORAGE SECTION.
+
+           COPY WSMOVAR REPLACING ==MOVE-AREA-NAME== BY ==WS-AREA-1==
+               ==MOVE-AREA-LEN== BY ==100==.
+           COPY WSMOVAR REPLACING ==MOVE-AREA-NAME== BY ==WS-AREA-2==
+               ==MOVE-AREA-LEN== BY ==80==.
+
+       01  WS-LENGTH-CHECK-FIELDS.
+           05  WS-SOURCE-LEN             PIC 9(4).
+           05  WS-TARGET-LEN             PIC 9(4).
+           05  WS-CHARS-LOST             PIC 9(4).
+
+       01  WS-INSPECT-COUNTS.
+           05  WS-TRAILING-SPACES        PIC 9(4).
+           05  WS-LEADING-LOW-VALUES     PIC 9(4).
+           05  WS-ALL-LOW-VALUES         PIC 9(4).
+
+       01  WS-SRCVALS-STATUS             PIC X(2).
+       01  WS-AUDIT-STATUS               PIC X(2).
+       01  WS-RESTART-STATUS             PIC X(2).
+       01  WS-WARNING-STATUS             PIC X(2).
+       01  WS-EXPECTED-STATUS            PIC X(2).
+
+       01  WS-DEBUG-DISPLAY-SW           PIC X VALUE "Y".
+           88  DEBUG-DISPLAY-ON                 VALUE "Y".
+
+       01  WS-EOF-SWITCHES.
+           05  WS-SRCVALS-EOF            PIC X VALUE "N".
+               88  SRCVALS-EOF                   VALUE "Y".
+           05  WS-EXPECTED-EOF           PIC X VALUE "N".
+               88  EXPECTED-EOF                  VALUE "Y".
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL    PIC 9(4) VALUE 1000.
+           05  WS-RESTART-POINT          PIC 9(8) VALUE ZERO.
+           05  WS-RECORD-COUNT           PIC 9(8) VALUE ZERO.
+
+       01  WS-RESTART-RECORD-HOLD        PIC X(56) VALUE SPACES.
+
+       01  WS-RECON-COUNTS.
+           05  WS-RECON-IN-COUNT         PIC 9(8) VALUE ZERO.
+           05  WS-RECON-OUT-COUNT        PIC 9(8) VALUE ZERO.
+           05  WS-RECON-MATCH-COUNT      PIC 9(8) VALUE ZERO.
+           05  WS-RECON-MISMATCH-COUNT   PIC 9(8) VALUE ZERO.
+
+       01  WS-RECON-BYTE-IDX             PIC 9(4).
+
+       01  WS-RUN-SUMMARY-COUNTS.
+           05  WS-TOTAL-TRUNCATIONS      PIC 9(8) VALUE ZERO.
+           05  WS-TOTAL-PAD-ONLY-MOVES   PIC 9(8) VALUE ZERO.
+
+       01  WS-TIMING-FIELDS.
+           05  WS-START-TIME.
+               10  WS-START-HH           PIC 9(2).
+               10  WS-START-MM           PIC 9(2).
+               10  WS-START-SS           PIC 9(2).
+               10  WS-START-CC           PIC 9(2).
+           05  WS-END-TIME.
+               10  WS-END-HH             PIC 9(2).
+               10  WS-END-MM             PIC 9(2).
+               10  WS-END-SS             PIC 9(2).
+               10  WS-END-CC             PIC 9(2).
+           05  WS-START-HUNDREDTHS       PIC 9(8).
+           05  WS-END-HUNDREDTHS         PIC 9(8).
+           05  WS-ELAPSED-HUNDREDTHS     PIC S9(8).
+           05  WS-ELAPSED-TIME.
+               10  WS-ELAPSED-HH         PIC 9(2).
+               10  WS-ELAPSED-MM         PIC 9(2).
+               10  WS-ELAPSED-SS         PIC 9(2).
+               10  WS-ELAPSED-CC         PIC 9(2).
+
+       01  WS-FATAL-MESSAGE               PIC X(40).
+
+       LINKAGE SECTION.
+
+      *****************************************************************
+      * Optional RUN-step PARM. WS-DEBUG-DISPLAY-SW defaults to "Y"   *
+      * (req 001's original per-record DISPLAY behavior) so the base  *
+      * regression-testing job works unchanged out of the box; a      *
+      * high-volume nightly run (req 009) can pass PARM='NODEBUG' to  *
+      * suppress the per-record console output without a recompile.  *
+      *****************************************************************
+       01  LK-PARM.
+           05  LK-PARM-LENGTH             PIC S9(4) COMP.
+           05  LK-PARM-TEXT               PIC X(8).
+
+       PROCEDURE DIVISION USING LK-PARM.
+
+       0000-MAIN.
+           IF LK-PARM-LENGTH > ZERO AND LK-PARM-TEXT = "NODEBUG"
+               MOVE "N" TO WS-DEBUG-DISPLAY-SW
+           END-IF.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-RECORDS UNTIL SRCVALS-EOF.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-START-TIME FROM TIME.
+           OPEN INPUT SRCVALS-FILE.
+           IF WS-SRCVALS-STATUS NOT = "00"
+               MOVE "OPEN SRCVALS-FILE" TO WS-FATAL-MESSAGE
+               PERFORM 1990-ABEND
+           END-IF.
+           OPEN I-O RESTART-FILE.
+           IF WS-RESTART-STATUS NOT = "00"
+               MOVE "OPEN RESTART-FILE" TO WS-FATAL-MESSAGE
+               PERFORM 1990-ABEND
+           END-IF.
+           READ RESTART-FILE
+               AT END
+                   PERFORM 1050-SEED-RESTART-FILE
+           END-READ.
+           MOVE RST-LAST-RECORD-NUM TO WS-RESTART-POINT.
+           MOVE RST-RECON-IN-COUNT TO WS-RECON-IN-COUNT.
+           MOVE RST-RECON-OUT-COUNT TO WS-RECON-OUT-COUNT.
+           MOVE RST-RECON-MATCH-COUNT TO WS-RECON-MATCH-COUNT.
+           MOVE RST-RECON-MISMATCH-COUNT TO WS-RECON-MISMATCH-COUNT.
+           MOVE RST-TOTAL-TRUNCATIONS TO WS-TOTAL-TRUNCATIONS.
+           MOVE RST-TOTAL-PAD-ONLY-MOVES TO WS-TOTAL-PAD-ONLY-MOVES.
+      *    A restart point > zero means audit/warning trails already
+      *    hold records from before this checkpoint - EXTEND them so
+      *    that history survives; a fresh run truncates as normal.
+           IF WS-RESTART-POINT > ZERO
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = "00"
+               MOVE "OPEN AUDIT-FILE" TO WS-FATAL-MESSAGE
+               PERFORM 1990-ABEND
+           END-IF.
+           IF WS-RESTART-POINT > ZERO
+               OPEN EXTEND WARNING-FILE
+           ELSE
+               OPEN OUTPUT WARNING-FILE
+           END-IF.
+           IF WS-WARNING-STATUS NOT = "00"
+               MOVE "OPEN WARNING-FILE" TO WS-FATAL-MESSAGE
+               PERFORM 1990-ABEND
+           END-IF.
+           OPEN INPUT EXPECTED-FILE.
+           IF WS-EXPECTED-STATUS NOT = "00"
+               MOVE "OPEN EXPECTED-FILE" TO WS-FATAL-MESSAGE
+               PERFORM 1990-ABEND
+           END-IF.
+           PERFORM 2900-READ-SOURCE-RECORD.
+           PERFORM 2850-READ-EXPECTED-RECORD.
+           IF WS-RESTART-POINT > ZERO
+               PERFORM 1100-SKIP-TO-RESTART-POINT
+                   UNTIL SRCVALS-EOF
+                       OR WS-RECORD-COUNT > WS-RESTART-POINT
+           END-IF.
+
+       1100-SKIP-TO-RESTART-POINT.
+           PERFORM 2900-READ-SOURCE-RECORD.
+           PERFORM 2850-READ-EXPECTED-RECORD.
+
+       1050-SEED-RESTART-FILE.
+           MOVE ZERO TO RST-LAST-RECORD-NUM.
+           MOVE ZERO TO RST-RECON-IN-COUNT.
+           MOVE ZERO TO RST-RECON-OUT-COUNT.
+           MOVE ZERO TO RST-RECON-MATCH-COUNT.
+           MOVE ZERO TO RST-RECON-MISMATCH-COUNT.
+           MOVE ZERO TO RST-TOTAL-TRUNCATIONS.
+           MOVE ZERO TO RST-TOTAL-PAD-ONLY-MOVES.
+           CLOSE RESTART-FILE.
+           OPEN OUTPUT RESTART-FILE.
+           IF WS-RESTART-STATUS NOT = "00"
+               MOVE "SEED OPEN OUTPUT RESTART-FILE"
+                   TO WS-FATAL-MESSAGE
+               PERFORM 1990-ABEND
+           END-IF.
+           WRITE RESTART-RECORD.
+           IF WS-RESTART-STATUS NOT = "00"
+               MOVE "SEED WRITE RESTART-RECORD" TO WS-FATAL-MESSAGE
+               PERFORM 1990-ABEND
+           END-IF.
+           CLOSE RESTART-FILE.
+           OPEN I-O RESTART-FILE.
+           IF WS-RESTART-STATUS NOT = "00"
+               MOVE "SEED REOPEN I-O RESTART-FILE"
+                   TO WS-FATAL-MESSAGE
+               PERFORM 1990-ABEND
+           END-IF.
+           READ RESTART-FILE
+               AT END
+                   MOVE "SEED RE-READ RESTART-FILE"
+                       TO WS-FATAL-MESSAGE
+                   PERFORM 1990-ABEND
+           END-READ.
+
+       1990-ABEND.
+           DISPLAY "*** FATAL I/O ERROR *** " WS-FATAL-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       2000-PROCESS-RECORDS.
+           MOVE SRCVALS-RECORD TO WS-AREA-1.
+           PERFORM 2200-CHECK-LENGTHS.
+           MOVE WS-AREA-1 TO WS-AREA-2.
+           PERFORM 2400-INSPECT-TARGET-FIELD.
+           IF DEBUG-DISPLAY-ON
+               DISPLAY WS-AREA-2
+           END-IF.
+           PERFORM 2500-WRITE-AUDIT-RECORD.
+           PERFORM 2600-CHECKPOINT.
+           PERFORM 2700-RECONCILE-RECORD.
+           PERFORM 2900-READ-SOURCE-RECORD.
+           PERFORM 2850-READ-EXPECTED-RECORD.
+
+       2200-CHECK-LENGTHS.
+           MOVE ZERO TO WS-CHARS-LOST.
+           MOVE LENGTH OF WS-AREA-1 TO WS-SOURCE-LEN.
+           MOVE LENGTH OF WS-AREA-2 TO WS-TARGET-LEN.
+           IF WS-SOURCE-LEN NOT = WS-TARGET-LEN
+               IF WS-SOURCE-LEN > WS-TARGET-LEN
+                   COMPUTE WS-CHARS-LOST =
+                       WS-SOURCE-LEN - WS-TARGET-LEN
+                   ADD 1 TO WS-TOTAL-TRUNCATIONS
+               ELSE
+                   MOVE ZERO TO WS-CHARS-LOST
+                   ADD 1 TO WS-TOTAL-PAD-ONLY-MOVES
+               END-IF
+               IF DEBUG-DISPLAY-ON
+                   DISPLAY "*** MOVE LENGTH MISMATCH WARNING ***"
+                   DISPLAY "SOURCE FIELD  : WS-AREA-1"
+                   DISPLAY "SOURCE LENGTH : " WS-SOURCE-LEN
+                   DISPLAY "TARGET LENGTH : " WS-TARGET-LEN
+                   DISPLAY "CHARS LOST    : " WS-CHARS-LOST
+               END-IF
+               MOVE WS-RECORD-COUNT TO WRN-RECORD-NUM
+               MOVE "WS-AREA-1" TO WRN-SOURCE-FIELD
+               MOVE WS-SOURCE-LEN TO WRN-SOURCE-LEN
+               MOVE WS-TARGET-LEN TO WRN-TARGET-LEN
+               MOVE WS-CHARS-LOST TO WRN-CHARS-LOST
+               WRITE WARNING-RECORD
+               IF WS-WARNING-STATUS NOT = "00"
+                   MOVE "WRITE WARNING-RECORD" TO WS-FATAL-MESSAGE
+                   PERFORM 1990-ABEND
+               END-IF
+           END-IF.
+
+       2400-INSPECT-TARGET-FIELD.
+           INITIALIZE WS-INSPECT-COUNTS.
+           INSPECT WS-AREA-2 TALLYING
+               WS-TRAILING-SPACES FOR TRAILING SPACES.
+           INSPECT WS-AREA-2 TALLYING
+               WS-LEADING-LOW-VALUES FOR LEADING LOW-VALUES.
+           INSPECT WS-AREA-2 TALLYING
+               WS-ALL-LOW-VALUES FOR ALL LOW-VALUES.
+           IF DEBUG-DISPLAY-ON
+               DISPLAY "TRAILING SPACES    : " WS-TRAILING-SPACES
+               DISPLAY "LEADING LOW-VALUES : " WS-LEADING-LOW-VALUES
+               DISPLAY "ALL LOW-VALUES     : " WS-ALL-LOW-VALUES
+           END-IF.
+
+       2500-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE "WS-AREA-1" TO AUD-SOURCE-FIELD-NAME.
+           MOVE WS-AREA-1 TO AUD-SOURCE-VALUE.
+           MOVE "WS-AREA-2" TO AUD-TARGET-FIELD-NAME.
+           MOVE WS-AREA-2 TO AUD-TARGET-VALUE.
+           IF WS-CHARS-LOST > ZERO
+               MOVE "Y" TO AUD-TRUNCATED-FLAG
+           ELSE
+               MOVE "N" TO AUD-TRUNCATED-FLAG
+           END-IF.
+           WRITE AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT = "00"
+               MOVE "WRITE AUDIT-RECORD" TO WS-FATAL-MESSAGE
+               PERFORM 1990-ABEND
+           END-IF.
+
+       2600-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+               MOVE WS-RECORD-COUNT TO RST-LAST-RECORD-NUM
+               MOVE WS-RECON-IN-COUNT TO RST-RECON-IN-COUNT
+               MOVE WS-RECON-OUT-COUNT TO RST-RECON-OUT-COUNT
+               MOVE WS-RECON-MATCH-COUNT TO RST-RECON-MATCH-COUNT
+               MOVE WS-RECON-MISMATCH-COUNT TO
+                   RST-RECON-MISMATCH-COUNT
+               MOVE WS-TOTAL-TRUNCATIONS TO RST-TOTAL-TRUNCATIONS
+               MOVE WS-TOTAL-PAD-ONLY-MOVES TO
+                   RST-TOTAL-PAD-ONLY-MOVES
+               PERFORM 2650-SAVE-CHECKPOINT
+           END-IF.
+
+       2650-SAVE-CHECKPOINT.
+      * RESTART-FILE is a single-record sequential file opened I-O, so
+      * REWRITE must always be immediately preceded by a successful
+      * READ of that same record; a plain REWRITE-after-REWRITE (no
+      * READ between them) is invalid and fails with FILE STATUS 43.
+      * Since a sequential file cannot be repositioned to record one
+      * except by CLOSE/OPEN, close and reopen it here, re-READ the
+      * one record it holds (discarding its stale content), then
+      * restore the caller's new values before rewriting.
+           MOVE RESTART-RECORD TO WS-RESTART-RECORD-HOLD.
+           CLOSE RESTART-FILE.
+           OPEN I-O RESTART-FILE.
+           IF WS-RESTART-STATUS NOT = "00"
+               MOVE "CHECKPOINT REOPEN RESTART-FILE"
+                   TO WS-FATAL-MESSAGE
+               PERFORM 1990-ABEND
+           END-IF.
+           READ RESTART-FILE
+               AT END
+                   MOVE "CHECKPOINT RE-READ RESTART-FILE"
+                       TO WS-FATAL-MESSAGE
+                   PERFORM 1990-ABEND
+           END-READ.
+           MOVE WS-RESTART-RECORD-HOLD TO RESTART-RECORD.
+           REWRITE RESTART-RECORD.
+           IF WS-RESTART-STATUS NOT = "00"
+               MOVE "SAVE RESTART-RECORD" TO WS-FATAL-MESSAGE
+               PERFORM 1990-ABEND
+           END-IF.
+
+       2700-RECONCILE-RECORD.
+           ADD 1 TO WS-RECON-IN-COUNT.
+           IF NOT EXPECTED-EOF
+               ADD 1 TO WS-RECON-OUT-COUNT
+               IF WS-AREA-2 = EXPECTED-RECORD
+                   ADD 1 TO WS-RECON-MATCH-COUNT
+               ELSE
+                   ADD 1 TO WS-RECON-MISMATCH-COUNT
+                   IF DEBUG-DISPLAY-ON
+                       DISPLAY "*** RECONCILIATION MISMATCH RECORD "
+                           WS-RECORD-COUNT " ***"
+                       PERFORM 2760-REPORT-BYTE-DIFFS
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "*** WARNING: EXPECTED-FILE EXHAUSTED - "
+                   "RECORD " WS-RECORD-COUNT " NOT RECONCILED ***"
+           END-IF.
+
+       2760-REPORT-BYTE-DIFFS.
+           PERFORM VARYING WS-RECON-BYTE-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-BYTE-IDX > WS-TARGET-LEN
+               IF WS-AREA-2(WS-RECON-BYTE-IDX:1) NOT =
+                       EXPECTED-RECORD(WS-RECON-BYTE-IDX:1)
+                   DISPLAY "  BYTE " WS-RECON-BYTE-IDX
+                       " EXPECTED=["
+                       EXPECTED-RECORD(WS-RECON-BYTE-IDX:1)
+                       "] ACTUAL=["
+                       WS-AREA-2(WS-RECON-BYTE-IDX:1) "]"
+               END-IF
+           END-PERFORM.
+
+       2850-READ-EXPECTED-RECORD.
+           READ EXPECTED-FILE
+               AT END
+                   MOVE "Y" TO WS-EXPECTED-EOF
+           END-READ.
+
+       2900-READ-SOURCE-RECORD.
+           READ SRCVALS-FILE
+               AT END
+                   MOVE "Y" TO WS-SRCVALS-EOF
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+
+       9000-TERMINATE.
+           PERFORM 9050-CHECK-EXPECTED-TAIL.
+           MOVE ZERO TO RST-LAST-RECORD-NUM.
+           MOVE ZERO TO RST-RECON-IN-COUNT.
+           MOVE ZERO TO RST-RECON-OUT-COUNT.
+           MOVE ZERO TO RST-RECON-MATCH-COUNT.
+           MOVE ZERO TO RST-RECON-MISMATCH-COUNT.
+           MOVE ZERO TO RST-TOTAL-TRUNCATIONS.
+           MOVE ZERO TO RST-TOTAL-PAD-ONLY-MOVES.
+           PERFORM 2650-SAVE-CHECKPOINT.
+           CLOSE SRCVALS-FILE.
+           IF WS-SRCVALS-STATUS NOT = "00"
+               DISPLAY "*** WARNING: CLOSE SRCVALS-FILE STATUS "
+                   WS-SRCVALS-STATUS
+           END-IF.
+           CLOSE AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "*** WARNING: CLOSE AUDIT-FILE STATUS "
+                   WS-AUDIT-STATUS
+           END-IF.
+           CLOSE RESTART-FILE.
+           IF WS-RESTART-STATUS NOT = "00"
+               DISPLAY "*** WARNING: CLOSE RESTART-FILE STATUS "
+                   WS-RESTART-STATUS
+           END-IF.
+           CLOSE WARNING-FILE.
+           IF WS-WARNING-STATUS NOT = "00"
+               DISPLAY "*** WARNING: CLOSE WARNING-FILE STATUS "
+                   WS-WARNING-STATUS
+           END-IF.
+           CLOSE EXPECTED-FILE.
+           IF WS-EXPECTED-STATUS NOT = "00"
+               DISPLAY "*** WARNING: CLOSE EXPECTED-FILE STATUS "
+                   WS-EXPECTED-STATUS
+           END-IF.
+           DISPLAY "*** RECONCILIATION SUMMARY ***".
+           DISPLAY "RECORD COUNT IN  : " WS-RECON-IN-COUNT.
+           DISPLAY "RECORD COUNT OUT : " WS-RECON-OUT-COUNT.
+           DISPLAY "MATCHES          : " WS-RECON-MATCH-COUNT.
+           DISPLAY "MISMATCHES       : " WS-RECON-MISMATCH-COUNT.
+           PERFORM 9100-DISPLAY-RUN-SUMMARY.
+
+       9050-CHECK-EXPECTED-TAIL.
+           IF NOT EXPECTED-EOF
+               DISPLAY "*** WARNING: EXPECTED-FILE HAS UNCONSUMED "
+                   "RECORDS REMAINING AT END OF RUN ***"
+           END-IF.
+
+       9100-DISPLAY-RUN-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME.
+           COMPUTE WS-START-HUNDREDTHS =
+               ((WS-START-HH * 60 + WS-START-MM) * 60 + WS-START-SS)
+                   * 100 + WS-START-CC.
+           COMPUTE WS-END-HUNDREDTHS =
+               ((WS-END-HH * 60 + WS-END-MM) * 60 + WS-END-SS)
+                   * 100 + WS-END-CC.
+           COMPUTE WS-ELAPSED-HUNDREDTHS =
+               WS-END-HUNDREDTHS - WS-START-HUNDREDTHS.
+           IF WS-ELAPSED-HUNDREDTHS < ZERO
+               ADD 8640000 TO WS-ELAPSED-HUNDREDTHS
+           END-IF.
+           COMPUTE WS-ELAPSED-HH =
+               WS-ELAPSED-HUNDREDTHS / 360000.
+           COMPUTE WS-ELAPSED-MM =
+               FUNCTION MOD(WS-ELAPSED-HUNDREDTHS 360000) / 6000.
+           COMPUTE WS-ELAPSED-SS =
+               FUNCTION MOD(WS-ELAPSED-HUNDREDTHS 6000) / 100.
+           COMPUTE WS-ELAPSED-CC =
+               FUNCTION MOD(WS-ELAPSED-HUNDREDTHS 100).
+           DISPLAY "*** RUN SUMMARY ***".
+           DISPLAY "TOTAL RECORDS PROCESSED : " WS-RECORD-COUNT.
+           DISPLAY "TOTAL TRUNCATIONS       : " WS-TOTAL-TRUNCATIONS.
+           DISPLAY "TOTAL PAD-ONLY MOVES    : " WS-TOTAL-PAD-ONLY-MOVES.
+           DISPLAY "ELAPSED TIME (HHMMSSCC) : " WS-ELAPSED-TIME.
