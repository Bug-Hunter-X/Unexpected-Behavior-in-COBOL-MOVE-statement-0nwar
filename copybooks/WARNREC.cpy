@@ -0,0 +1,13 @@
+      *****************************************************************
+      * WARNREC - TRUNCATION/PADDING WARNING REPORT RECORD.           *
+      *                                                                *
+      * Written to WARNRPT whenever a source/target length mismatch   *
+      * is detected, so the warning survives past the SYSOUT job log. *
+      *****************************************************************
+       01  WARNING-RECORD.
+           05  WRN-RECORD-NUM            PIC 9(8).
+           05  WRN-SOURCE-FIELD          PIC X(20).
+           05  WRN-SOURCE-LEN            PIC 9(4).
+           05  WRN-TARGET-LEN            PIC 9(4).
+           05  WRN-CHARS-LOST            PIC 9(4).
+           05  FILLER                    PIC X(40).
