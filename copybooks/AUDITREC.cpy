@@ -0,0 +1,26 @@
+      *****************************************************************
+      * AUDITREC - AUDIT TRAIL RECORD FOR EVERY MOVE PERFORMED BY     *
+      *            THE MOVE-TEST COPY UTILITY.                        *
+      *                                                                *
+      * One record is written per source/target MOVE so a downstream  *
+      * data-corruption complaint can be traced back to the exact     *
+      * MOVE that produced the value, without relying on the job log. *
+      *                                                                *
+      * COPY AUDITREC REPLACING ==AUD-TARGET-LEN== BY ==80==.         *
+      *                                                                *
+      * AUD-TARGET-VALUE's length is a REPLACING parameter, the same  *
+      * "single authoritative layout" mechanism WSMOVAR uses, so the  *
+      * audit record's target field always matches the real target   *
+      * area (WS-AREA-2) instead of a second hardcoded PIC X(100)     *
+      * that would waste space and drift out of sync if WS-AREA-2's   *
+      * length ever changes. AUD-SOURCE-VALUE stays a fixed PIC       *
+      * X(100) since it always mirrors WS-AREA-1, which is fixed.     *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP             PIC X(21).
+           05  AUD-SOURCE-FIELD-NAME     PIC X(20).
+           05  AUD-SOURCE-VALUE          PIC X(100).
+           05  AUD-TARGET-FIELD-NAME     PIC X(20).
+           05  AUD-TARGET-VALUE          PIC X(AUD-TARGET-LEN).
+           05  AUD-TRUNCATED-FLAG        PIC X(1).
+           05  FILLER                    PIC X(38).
