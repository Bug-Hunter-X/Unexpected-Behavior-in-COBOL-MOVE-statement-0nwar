@@ -0,0 +1,16 @@
+      *****************************************************************
+      * WSMOVAR - SHARED WORKING-STORAGE LAYOUT FOR MOVE TEST AREAS   *
+      *                                                                *
+      * COPY WSMOVAR REPLACING ==MOVE-AREA-NAME== BY ==WS-AREA-1==    *
+      *                        ==MOVE-AREA-LEN==  BY ==100==.         *
+      *                                                                *
+      * Single authoritative layout for every MOVE-test source/target *
+      * area in the shop. The field length is itself a REPLACING      *
+      * parameter (rather than hardcoded) so a source area and a      *
+      * target area can be declared with genuinely different lengths  *
+      * from the same copybook - that mismatch is exactly what the    *
+      * truncation/padding checks in BUGSOL exist to detect. Callers  *
+      * that want the old fixed-100 behavior just replace the length  *
+      * token with 100.                                                *
+      *****************************************************************
+       01  MOVE-AREA-NAME                PIC X(MOVE-AREA-LEN).
