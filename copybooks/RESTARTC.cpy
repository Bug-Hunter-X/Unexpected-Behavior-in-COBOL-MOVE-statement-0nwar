@@ -0,0 +1,20 @@
+      *****************************************************************
+      * RESTARTC - CHECKPOINT/RESTART RECORD FOR THE MOVE-TEST COPY   *
+      *            UTILITY.                                           *
+      *                                                                *
+      * Holds the number of the last SRCVALS record successfully      *
+      * processed so an abend partway through a large batch run can   *
+      * be restarted from the checkpoint instead of from record one,  *
+      * plus the running reconciliation/run-summary totals as of that *
+      * checkpoint, so the control totals reported at end of run      *
+      * cover the whole logical run - not just the segment since the  *
+      * last restart.                                                 *
+      *****************************************************************
+       01  RESTART-RECORD.
+           05  RST-LAST-RECORD-NUM       PIC 9(8).
+           05  RST-RECON-IN-COUNT        PIC 9(8).
+           05  RST-RECON-OUT-COUNT       PIC 9(8).
+           05  RST-RECON-MATCH-COUNT     PIC 9(8).
+           05  RST-RECON-MISMATCH-COUNT  PIC 9(8).
+           05  RST-TOTAL-TRUNCATIONS     PIC 9(8).
+           05  RST-TOTAL-PAD-ONLY-MOVES  PIC 9(8).
