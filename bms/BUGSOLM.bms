@@ -0,0 +1,51 @@
+*****************************************************************
+* BUGSOLM - BMS MAPSET FOR THE BUGSOL MOVE-TEST TRANSACTION     *
+*                                                                *
+* Lets an operator key in a candidate source value and          *
+* source/target field lengths, submit, and see the resulting    *
+* moved value plus any truncation/padding warning - without     *
+* needing a programmer to edit and recompile BUGSOL.            *
+*****************************************************************
+BUGSOLM  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=FREEKB
+*
+BUGSOLS  DFHMDI SIZE=(24,132),                                         X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=79,ATTRB=(ASKIP,BRT),               X
+               INITIAL='BUGSOL - MOVE TEST WORKBENCH'
+*
+         DFHMDF POS=(03,01),LENGTH=20,ATTRB=(ASKIP,NORM),              X
+               INITIAL='SOURCE VALUE . . . .'
+SRCVALL  DFHMDF POS=(03,22),LENGTH=100,ATTRB=(UNPROT,IC,FSET),         X
+               PICOUT='X(100)'
+*
+         DFHMDF POS=(05,01),LENGTH=20,ATTRB=(ASKIP,NORM),              X
+               INITIAL='SOURCE LENGTH  . . .'
+SRCLENL  DFHMDF POS=(05,22),LENGTH=4,ATTRB=(UNPROT,NUM,FSET),          X
+               PICOUT='9999'
+*
+         DFHMDF POS=(06,01),LENGTH=20,ATTRB=(ASKIP,NORM),              X
+               INITIAL='TARGET LENGTH  . . .'
+TGTLENL  DFHMDF POS=(06,22),LENGTH=4,ATTRB=(UNPROT,NUM,FSET),          X
+               PICOUT='9999'
+*
+         DFHMDF POS=(08,01),LENGTH=20,ATTRB=(ASKIP,NORM),              X
+               INITIAL='RESULT VALUE . . . .'
+RESVALL  DFHMDF POS=(08,22),LENGTH=100,ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(10,01),LENGTH=20,ATTRB=(ASKIP,NORM),              X
+               INITIAL='WARNING  . . . . . .'
+WARNL    DFHMDF POS=(10,22),LENGTH=57,ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(23,01),LENGTH=79,ATTRB=(ASKIP,NORM),              X
+               INITIAL='PF3=EXIT'
+MSGL     DFHMDF POS=(24,01),LENGTH=79,ATTRB=(ASKIP,NORM)
+*
+         DFHMSD TYPE=FINAL
+         END
